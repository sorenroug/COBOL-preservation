@@ -3,12 +3,46 @@
       *  REMARKS. CALCULATIONS BY NEWTON-RAPHSON METHOD.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT NUM-FILE ASSIGN TO "SQRTIN.DAT"
+                 FILE STATUS FILE-STATUS-NUM.
+             SELECT AUDIT-FILE ASSIGN TO "SQRTLOG.DAT"
+                 FILE STATUS WS-AUDIT-STATUS.
          DATA DIVISION.
+         FILE SECTION.
+         FD  NUM-FILE.
+         01  NUM-FILE-RECORD PIC S9(7)V9(11).
+         FD  AUDIT-FILE.
+         01  AUDIT-RECORD.
+             05  AUD-INPUT                  PIC Z(7).9(9).
+             05  AUD-LABEL1                 PIC X(10).
+             05  AUD-ROOT                   PIC Z(7).9(9).
+             05  AUD-LABEL2                 PIC X(8).
+             05  AUD-ITER                   PIC Z9.
+             05  FILLER                     PIC X(20).
          WORKING-STORAGE SECTION.
+         77  WS-AUDIT-STATUS PIC XX.
          77  NUM,  PIC 9(7)V99.
+         77  FILE-STATUS-NUM PIC XX.
+         77  WS-BATCH-INPUT PIC X VALUE SPACE.
+             88  BATCH-INPUT VALUE 'Y' 'y'.
+         77  WS-MAX-ITER PIC 999 VALUE 20.
+         77  WS-TOLERANCE PIC V9(8) VALUE .00001.
+         77  WS-BI-LOW PIC S9(10)V9(7).
+         77  WS-BI-HIGH PIC S9(10)V9(7).
+         77  WS-BI-MID PIC S9(10)V9(7).
+         77  WS-BI-SQ PIC S9(10)V9(7).
+         77  WS-BI-ROOT PIC S9(10)V9(7).
+         77  WS-BI-ROOT-OUT PIC Z(9).9(7).
+         77  WS-BI-DIFF PIC S9(10)V9(7).
+         77  WS-BI-COUNT PIC 999.
+         77  WS-BI-MAX-ITER PIC 999 VALUE 60.
+         77  WS-AUDIT-OPEN-OK PIC X VALUE 'Y'.
+             88  AUDIT-FILE-OPEN VALUE 'Y'.
          01 NUMBERS.
                02 Z PIC 99999V9(13).
-               02 A PIC 9(7)V9(11).
+               02 A PIC S9(7)V9(11).
                02 OLD-ROOT PIC S9(10)V9(7).
                02 ROOT PIC S9(10)V9(7).
                02 TEN-THOU PIC S99999 VALUE 10000.
@@ -24,12 +58,51 @@
                8 FILLER PIC X VALUE '.'.
       /
          PROCEDURE DIVISION.
-         P.  DISPLAY 'KEY IN "A" AS 9(7)V9(11):'.
-             ACCEPT A.
+         BEGIN.
+             OPEN OUTPUT AUDIT-FILE.
+             IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN AUDIT FILE -- LOG NOT KEPT.'
+               MOVE 'N' TO WS-AUDIT-OPEN-OK.
+             MOVE SPACES TO AUDIT-RECORD.
+             MOVE ' SQRT -> ' TO AUD-LABEL1.
+             MOVE ' ITER = ' TO AUD-LABEL2.
+             DISPLAY 'MAX ITERATIONS (0 FOR DEFAULT OF 20)?'.
+             ACCEPT WS-MAX-ITER.
+             IF WS-MAX-ITER = 0 MOVE 20 TO WS-MAX-ITER.
+             DISPLAY 'CONVERGENCE TOLERANCE (0 FOR DEFAULT OF .00001)?'.
+             ACCEPT WS-TOLERANCE.
+             IF WS-TOLERANCE = 0 MOVE .00001 TO WS-TOLERANCE.
+             DISPLAY 'READ NUMBERS FROM A FILE (Y/N)?'.
+             ACCEPT WS-BATCH-INPUT.
+             IF BATCH-INPUT
+               OPEN INPUT NUM-FILE
+               IF FILE-STATUS-NUM NOT = '00'
+                 DISPLAY 'CANNOT OPEN INPUT FILE -- SWITCHING TO'
+                 DISPLAY 'KEYBOARD INPUT.'
+                 MOVE SPACE TO WS-BATCH-INPUT.
+         P.  IF BATCH-INPUT
+               READ NUM-FILE
+                 AT END
+                   DISPLAY 'END OF INPUT FILE.'
+                   CLOSE NUM-FILE
+                   IF AUDIT-FILE-OPEN CLOSE AUDIT-FILE END-IF
+                   DISPLAY SPACE STOP RUN
+                 NOT AT END
+                   MOVE NUM-FILE-RECORD TO A
+               END-READ
+             ELSE
+               DISPLAY 'KEY IN "A" AS S9(7)V9(11), 0 TO QUIT:'
+               ACCEPT A.
          R.  IF A IS NOT NUMERIC
                DISPLAY 'ILLEGAL DATA' GO TO P.
-             IF A NOT GREATER THAN 0 DISPLAY '0 IS EOJ.'
-             DISPLAY SPACE STOP RUN.
+             IF A = 0
+               DISPLAY '0 IS EOJ.'
+               IF BATCH-INPUT CLOSE NUM-FILE END-IF
+               IF AUDIT-FILE-OPEN CLOSE AUDIT-FILE END-IF
+               DISPLAY SPACE STOP RUN.
+             IF A < 0
+               DISPLAY 'NEGATIVE NUMBERS NOT ALLOWED -- TRY AGAIN.'
+               GO TO P.
          S.  IF A LESS THAN 1 COMPUTE A = A * TEN-THOU
                MOVE '*' TO FLAG ELSE MOVE SPACE TO FLAG.
          T.  DIVIDE A BY 2 GIVING OLD-ROOT
@@ -42,9 +115,11 @@
                SUBTRACT Z FROM 1 GIVING Z
       *        EXHIBIT NAMED ROOT OLD-ROOT Z
                ADD  1  TO  COUNTERX.
-               IF COUNTERX > 20 DISPLAY 'CONVERGENCE NOT ATTAINED WITHIN
-      -    ' 20 TERMS ***'   GO TO DO-OUTPUT.
-               IF Z <   .00001  GO TO DO-OUTPUT.
+               IF COUNTERX > WS-MAX-ITER
+                 DISPLAY 'CONVERGENCE NOT ATTAINED WITHIN ' WS-MAX-ITER
+                   ' TERMS ***'
+                 GO TO DO-OUTPUT.
+               IF Z < WS-TOLERANCE  GO TO DO-OUTPUT.
                MOVE ROOT TO OLD-ROOT  GO TO CALCULATION.
          DO-OUTPUT.
                IF FLAG NOT = SPACE COMPUTE A = A / TEN-THOU
@@ -52,4 +127,35 @@
                MOVE A TO A-OUT
                MOVE COUNTERX TO IT
                MOVE ROOT TO ANSWER DISPLAY RESULTS
+               PERFORM CROSS-CHECK
+               MOVE A TO AUD-INPUT
+               MOVE ROOT TO AUD-ROOT
+               MOVE COUNTERX TO AUD-ITER
+               IF AUDIT-FILE-OPEN WRITE AUDIT-RECORD END-IF
                GO TO P.
+
+         CROSS-CHECK.
+               MOVE ZERO TO WS-BI-LOW.
+               MOVE A TO WS-BI-HIGH.
+               IF WS-BI-HIGH < 1 MOVE 1 TO WS-BI-HIGH.
+               MOVE ZERO TO WS-BI-COUNT.
+               PERFORM BISECT-STEP UNTIL WS-BI-COUNT > WS-BI-MAX-ITER.
+               COMPUTE WS-BI-ROOT = (WS-BI-LOW + WS-BI-HIGH) / 2.
+               COMPUTE WS-BI-DIFF = WS-BI-ROOT - ROOT.
+               IF WS-BI-DIFF < 0 COMPUTE WS-BI-DIFF = WS-BI-DIFF * -1.
+               MOVE WS-BI-ROOT TO WS-BI-ROOT-OUT.
+               IF WS-BI-DIFF < WS-TOLERANCE
+                 DISPLAY 'CROSS-CHECK (BISECTION) AGREES -- '
+                   WS-BI-ROOT-OUT
+               ELSE
+                 DISPLAY 'CROSS-CHECK (BISECTION) DISAGREES -- GOT '
+                   WS-BI-ROOT-OUT.
+
+         BISECT-STEP.
+               COMPUTE WS-BI-MID = (WS-BI-LOW + WS-BI-HIGH) / 2.
+               COMPUTE WS-BI-SQ = WS-BI-MID * WS-BI-MID.
+               IF WS-BI-SQ > A
+                 MOVE WS-BI-MID TO WS-BI-HIGH
+               ELSE
+                 MOVE WS-BI-MID TO WS-BI-LOW.
+               ADD 1 TO WS-BI-COUNT.
