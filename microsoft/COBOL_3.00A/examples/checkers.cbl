@@ -6,7 +6,32 @@
        OBJECT-COMPUTER. MS-DOS.
        SPECIAL-NAMES.
            CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAVE-FILE ASSIGN TO "CHKRSAVE.DAT"
+               FILE STATUS WS-SAVE-STATUS.
+           SELECT MOVE-LOG-FILE ASSIGN TO "CHKRMOVE.LOG"
+               FILE STATUS WS-LOG-STATUS.
+           SELECT TOURN-FILE ASSIGN TO "CHKRTOUR.DAT"
+               FILE STATUS WS-TOURN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAVE-FILE.
+       01  SAVE-RECORD.
+           05  SAVE-CELL OCCURS 64        PIC S9.
+       FD  MOVE-LOG-FILE.
+       01  MOVE-LOG-RECORD.
+           05  LOG-GAME-NUM               PIC 99.
+           05  LOG-SOURCE                 PIC X(8).
+           05  LOG-FROM-X                 PIC 9.
+           05  LOG-FROM-Y                 PIC 9.
+           05  LOG-TO-X                   PIC 9.
+           05  LOG-TO-Y                   PIC 9.
+           05  LOG-JUMP                   PIC X(3).
+       FD  TOURN-FILE.
+       01  TOURN-RECORD.
+           05  TOURN-PLAYER-WINS          PIC 9(4).
+           05  TOURN-COMPUTER-WINS        PIC 9(4).
        WORKING-STORAGE SECTION.
        77  ABS1   PIC 9.
        77  ABS2   PIC 9.
@@ -54,6 +79,39 @@
        77  TMP4                        PIC S99.
        77  CRTCOL                      PIC 99.
        77  CRTLIN                      PIC 99.
+       77  WS-SAVE-STATUS              PIC XX.
+       77  WS-SAVE-IDX                 PIC 99.
+       77  WS-RESUME                   PIC X.
+       77  WS-LOG-STATUS               PIC XX.
+       77  WS-LOG-OPEN-OK              PIC X VALUE "N".
+           88  MOVE-LOG-OPEN           VALUE "Y".
+       77  WS-TOURN-STATUS             PIC XX.
+       77  WS-TOURNAMENT-MODE          PIC X VALUE "N".
+           88  TOURNAMENT-MODE         VALUE "Y" "y".
+       77  WS-GAMES-TO-PLAY            PIC 99 VALUE 1.
+       77  WS-GAMES-PLAYED             PIC 99 VALUE 0.
+       77  WS-NEEDED-WINS              PIC 99.
+       77  WS-SERIES-PLAYER-WINS       PIC 99 VALUE 0.
+       77  WS-SERIES-COMPUTER-WINS     PIC 99 VALUE 0.
+       77  WS-TOT-PLAYER-WINS          PIC 9(4) VALUE 0.
+       77  WS-TOT-COMPUTER-WINS        PIC 9(4) VALUE 0.
+       77  WS-STRENGTH                 PIC X VALUE "E".
+           88  HARD-MODE               VALUE "H" "h".
+       77  D                           PIC S9.
+       77  WTMP1                       PIC S99.
+       77  WTMP2                       PIC S99.
+       77  WTMP3                       PIC S99.
+       77  WTMP4                       PIC S99.
+       77  WS-MANDATORY-JUMP           PIC X VALUE "N".
+           88  FORCE-JUMP              VALUE "Y" "y".
+       77  WS-HAS-JUMP                 PIC X VALUE "N".
+           88  PLAYER-HAS-JUMP         VALUE "Y".
+       77  JC                          PIC S9.
+       77  JD                          PIC S9.
+       77  JU                          PIC S99.
+       77  JV                          PIC S99.
+       77  JW                          PIC S99.
+       77  JX                          PIC S99.
        01 X-LEGEND PIC X(44)
             VALUE "+   1    2    3    4    5    6    7    8   +".
        01  EXTRA-TO-MASK.
@@ -87,6 +145,8 @@
                 LINE PLUS 1 COLUMN 16.
            05 VALUE "JUMP. TYPE TWO ZEROES IF YOU CANNOT JUMP."
                 LINE PLUS 1 COLUMN 16.
+           05 VALUE "ENTER 9 AS YOUR FROM-X TO SAVE THE GAME AND QUIT."
+                LINE PLUS 1 COLUMN 16.
            05 VALUE "READY TO PLAY (Y/N)?"
                 LINE PLUS 2 COLUMN 16.
        01  MOVE-MASK.
@@ -126,10 +186,43 @@
 000080*    DIM R(5),S(7,7)
            MOVE -1 TO G.
            MOVE -99 TO R0.
-000090*    DATA 1,0,1,0,0,0,-1,0,0,1,0,0,0,-1,0,-1,15
-           MOVE 1 TO I.
-000120     PERFORM LOAD-CELL VARYING X FROM 1 BY 1 UNTIL X > 8
-               AFTER Y FROM 1 BY 1 UNTIL Y > 8.
+           DISPLAY "RESUME A SAVED GAME (Y/N)?" AT LINE 16 COLUMN 16.
+           ACCEPT WS-RESUME AT LINE 16 COLUMN 43.
+           IF WS-RESUME = "Y" OR "y"
+               PERFORM LOAD-SAVED-GAME THRU LOAD-SAVED-EXIT
+           ELSE
+000090*        DATA 1,0,1,0,0,0,-1,0,0,1,0,0,0,-1,0,-1,15
+               MOVE 1 TO I
+000120         PERFORM LOAD-CELL VARYING X FROM 1 BY 1 UNTIL X > 8
+                   AFTER Y FROM 1 BY 1 UNTIL Y > 8.
+           DISPLAY "COMPUTER STRENGTH -- EASY OR HARD (E/H)?"
+               AT LINE 17 COLUMN 16.
+           ACCEPT WS-STRENGTH AT LINE 17 COLUMN 58.
+           DISPLAY "MANDATORY JUMP HOUSE RULE (Y/N)?"
+               AT LINE 18 COLUMN 16.
+           ACCEPT WS-MANDATORY-JUMP AT LINE 18 COLUMN 50.
+           DISPLAY "TOURNAMENT MODE -- BEST OF N GAMES (Y/N)?"
+               AT LINE 19 COLUMN 16.
+           ACCEPT WS-TOURNAMENT-MODE AT LINE 19 COLUMN 59.
+           IF TOURNAMENT-MODE
+               DISPLAY "BEST OF HOW MANY GAMES?" AT LINE 20 COLUMN 16
+               ACCEPT WS-GAMES-TO-PLAY AT LINE 20 COLUMN 41
+               IF WS-GAMES-TO-PLAY < 1 MOVE 1 TO WS-GAMES-TO-PLAY
+               COMPUTE WS-NEEDED-WINS = (WS-GAMES-TO-PLAY / 2) + 1
+               PERFORM READ-TOURN-TALLY THRU RTT-EXIT.
+           IF WS-RESUME = "Y" OR "y"
+               OPEN EXTEND MOVE-LOG-FILE
+               IF WS-LOG-STATUS NOT = "00"
+                   OPEN OUTPUT MOVE-LOG-FILE
+           ELSE
+               OPEN OUTPUT MOVE-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "WARNING: COULD NOT OPEN MOVE LOG FILE"
+                   AT LINE 24 COLUMN 10
+           ELSE
+               MOVE "Y" TO WS-LOG-OPEN-OK.
+           IF WS-RESUME = "Y" OR "y"
+               GO TO LINE1420.
 
       * Computer calculates next move
 000230 LINE0230.
@@ -180,7 +273,15 @@
 000980     IF U = 1 OR U = 8 ADD 1 TO Q.
 001030     PERFORM LINE1120 THRU EXIT1120
                VARYING C FROM -1 BY 2 UNTIL C > 1.
-           IF Q > R0 
+           IF HARD-MODE AND S (X, Y) = X-MAN
+               MOVE G TO D
+               PERFORM LINE0910-LOOKAHEAD THRU LINE0910-LA-EXIT
+                   VARYING C FROM -1 BY 2 UNTIL C > 1.
+           IF HARD-MODE AND S (X, Y) = X-KING
+               PERFORM LINE0910-LOOKAHEAD THRU LINE0910-LA-EXIT
+                   VARYING C FROM -1 BY 2 UNTIL C > 1
+                       AFTER D FROM -1 BY 2 UNTIL D > 1.
+           IF Q > R0
                MOVE Q TO R0
                MOVE X TO R1
                MOVE Y TO R2
@@ -188,6 +289,22 @@
                MOVE V TO R4.
 001100     MOVE 0 TO Q.
 
+      * Hard mode: reward a landing square that sets up a follow-up
+      * jump next turn, i.e. look one ply past the immediate capture.
+       LINE0910-LOOKAHEAD.
+           ADD U, C GIVING WTMP1
+           ADD V, D GIVING WTMP2
+           IF WTMP1 < 1 OR WTMP1 > 8 OR WTMP2 < 1 OR WTMP2 > 8
+               GO TO LINE0910-LA-EXIT.
+           IF S (WTMP1, WTMP2) > 0
+               COMPUTE WTMP3 = U + (C * 2)
+               COMPUTE WTMP4 = V + (D * 2)
+               IF WTMP3 > 0 AND WTMP3 < 9 AND WTMP4 > 0 AND WTMP4 < 9
+                   IF S (WTMP3, WTMP4) = EMPTY
+                       ADD 3 TO Q.
+       LINE0910-LA-EXIT.
+           EXIT.
+
        LINE1120.
            ADD U, C GIVING TMP1
            ADD V, G GIVING TMP2
@@ -221,6 +338,7 @@
 001310     MOVE EMPTY TO S (R1, R2)
            SUBTRACT R1 FROM R3 GIVING ABS1 ON SIZE ERROR
                SUBTRACT R3 FROM R1 GIVING ABS1.
+           PERFORM LOG-COMPUTER-MOVE.
            IF ABS1 NOT = 2 GO TO LINE1420.
            COMPUTE TMP1 = (R1 + R3) / 2
            COMPUTE TMP2 = (R2 + R4) / 2
@@ -271,11 +389,22 @@
            DISPLAY CLEAR-MSG-LINE.
       * Ask for player move
 001590 LINE1590.
+           MOVE "N" TO WS-HAS-JUMP.
+           IF FORCE-JUMP
+               PERFORM CHECK-PLAYER-JUMPS THRU CPJ-EXIT
+                   VARYING L FROM 1 BY 1 UNTIL L > 8
+                       AFTER M FROM 1 BY 1 UNTIL M > 8.
            DISPLAY ENTRY-SPACER
            MOVE 0 TO E, H
            DISPLAY FROM-ENTRY
            ACCEPT FROM-ENTRY
-           IF E = 0 STOP RUN.
+           IF E = 0 CLOSE MOVE-LOG-FILE STOP RUN.
+           IF E = 9 AND TOURNAMENT-MODE
+               DISPLAY "CANNOT SAVE IN TOURNAMENT" AT LINE 24 COLUMN 10
+               GO TO LINE1590.
+           IF E = 9 PERFORM SAVE-GAME THRU SAVE-GAME-EXIT
+               CLOSE MOVE-LOG-FILE
+               STOP RUN.
            MOVE E TO X.
            MOVE H TO Y.
            IF S (X, Y) NOT > 0
@@ -294,7 +423,11 @@
            SUBTRACT B FROM H GIVING ABS2 ON SIZE ERROR
                SUBTRACT H FROM B GIVING ABS2.
 001680     IF S (X, Y) = EMPTY AND ABS1 NOT > 2 AND ABS1 = ABS2
-               NEXT SENTENCE
+               IF PLAYER-HAS-JUMP AND ABS1 NOT = 2
+                   DISPLAY MSG-ILLEGAL-MOVE
+                   GO TO LINE1670
+               ELSE
+                   NEXT SENTENCE
            ELSE
 001690         DISPLAY MSG-ILLEGAL-MOVE
                GO TO LINE1670.
@@ -304,6 +437,7 @@
            MOVE EMPTY TO S (E, H)
            SUBTRACT E FROM A GIVING ABS1 ON SIZE ERROR
                SUBTRACT A FROM E GIVING ABS1.
+           PERFORM LOG-PLAYER-MOVE.
            IF ABS1 NOT = 2 GO TO LINE1810.
       * Erase jumped-over piece
            COMPUTE TMP1 = (E + A) / 2
@@ -337,17 +471,155 @@
            IF B = 8 MOVE O-KING TO S (A, B).
 001830     GO TO LINE0230.
 001880 LINE1880.
-           DISPLAY MSG-YOU-WIN
+           DISPLAY MSG-YOU-WIN.
+           IF TOURNAMENT-MODE
+               ADD 1 TO WS-SERIES-PLAYER-WINS
+               ADD 1 TO WS-TOT-PLAYER-WINS
+               PERFORM WRITE-TOURN-TALLY THRU WTT-EXIT
+               GO TO GAME-OVER-CHECK.
+           CLOSE MOVE-LOG-FILE.
            STOP RUN.
 001885 LINE1885.
-           DISPLAY MSG-I-WIN
+           DISPLAY MSG-I-WIN.
+           IF TOURNAMENT-MODE
+               ADD 1 TO WS-SERIES-COMPUTER-WINS
+               ADD 1 TO WS-TOT-COMPUTER-WINS
+               PERFORM WRITE-TOURN-TALLY THRU WTT-EXIT
+               GO TO GAME-OVER-CHECK.
+           CLOSE MOVE-LOG-FILE.
+           STOP RUN.
+
+       GAME-OVER-CHECK.
+           ADD 1 TO WS-GAMES-PLAYED.
+           DISPLAY "SERIES -- YOU:" WS-SERIES-PLAYER-WINS
+               " COMPUTER:" WS-SERIES-COMPUTER-WINS
+               AT LINE 24 COLUMN 1.
+           IF WS-SERIES-PLAYER-WINS >= WS-NEEDED-WINS
+               GO TO TOURNAMENT-DONE.
+           IF WS-SERIES-COMPUTER-WINS >= WS-NEEDED-WINS
+               GO TO TOURNAMENT-DONE.
+           IF WS-GAMES-PLAYED >= WS-GAMES-TO-PLAY
+               GO TO TOURNAMENT-DONE.
+           PERFORM RESET-BOARD.
+           GO TO LINE0230.
+       TOURNAMENT-DONE.
+           CLOSE MOVE-LOG-FILE.
            STOP RUN.
 
+       RESET-BOARD.
+           MOVE -99 TO R0.
+           MOVE 1 TO I.
+           PERFORM LOAD-CELL VARYING X FROM 1 BY 1 UNTIL X > 8
+               AFTER Y FROM 1 BY 1 UNTIL Y > 8.
+           MOVE 0 TO Z.
+           MOVE 0 TO T.
+
+       READ-TOURN-TALLY.
+           MOVE ZERO TO WS-TOT-PLAYER-WINS.
+           MOVE ZERO TO WS-TOT-COMPUTER-WINS.
+           OPEN INPUT TOURN-FILE.
+           IF WS-TOURN-STATUS NOT = "00" GO TO RTT-EXIT.
+           READ TOURN-FILE
+               AT END GO TO RTT-CLOSE.
+           MOVE TOURN-PLAYER-WINS TO WS-TOT-PLAYER-WINS.
+           MOVE TOURN-COMPUTER-WINS TO WS-TOT-COMPUTER-WINS.
+       RTT-CLOSE.
+           CLOSE TOURN-FILE.
+       RTT-EXIT.
+           EXIT.
+
+       WRITE-TOURN-TALLY.
+           MOVE WS-TOT-PLAYER-WINS TO TOURN-PLAYER-WINS.
+           MOVE WS-TOT-COMPUTER-WINS TO TOURN-COMPUTER-WINS.
+           OPEN OUTPUT TOURN-FILE.
+           IF WS-TOURN-STATUS NOT = "00"
+               DISPLAY "WARNING: COULD NOT SAVE TOURNAMENT TALLY"
+                   AT LINE 24 COLUMN 10
+               GO TO WTT-EXIT.
+           WRITE TOURN-RECORD.
+           CLOSE TOURN-FILE.
+       WTT-EXIT.
+           EXIT.
+
        LOAD-CELL.
            MOVE VAL(I) TO S (X, Y)
            ADD 1 TO I
            IF I > 16 MOVE 1 TO I.
 
+       SAVE-GAME.
+           PERFORM PACK-SAVE-RECORD VARYING X FROM 1 BY 1 UNTIL X > 8
+               AFTER Y FROM 1 BY 1 UNTIL Y > 8.
+           OPEN OUTPUT SAVE-FILE.
+           IF WS-SAVE-STATUS NOT = "00"
+               DISPLAY "COULD NOT SAVE GAME." AT LINE 24 COLUMN 10
+               GO TO SAVE-GAME-EXIT.
+           WRITE SAVE-RECORD.
+           CLOSE SAVE-FILE.
+           DISPLAY "GAME SAVED." AT LINE 24 COLUMN 10.
+       SAVE-GAME-EXIT.
+           EXIT.
+
+       PACK-SAVE-RECORD.
+           COMPUTE WS-SAVE-IDX = (X - 1) * 8 + Y.
+           MOVE S (X, Y) TO SAVE-CELL (WS-SAVE-IDX).
+
+       LOAD-SAVED-GAME.
+           MOVE 1 TO I.
+           OPEN INPUT SAVE-FILE.
+           IF WS-SAVE-STATUS NOT = "00"
+               DISPLAY "NO SAVED GAME FOUND -- STARTING NEW GAME"
+                   AT LINE 24 COLUMN 10
+               MOVE "N" TO WS-RESUME
+               PERFORM LOAD-CELL VARYING X FROM 1 BY 1 UNTIL X > 8
+                   AFTER Y FROM 1 BY 1 UNTIL Y > 8
+               GO TO LOAD-SAVED-EXIT.
+           READ SAVE-FILE
+               AT END
+                   DISPLAY "SAVED GAME IS EMPTY -- STARTING NEW GAME"
+                       AT LINE 24 COLUMN 10
+                   CLOSE SAVE-FILE
+                   MOVE "N" TO WS-RESUME
+                   PERFORM LOAD-CELL VARYING X FROM 1 BY 1 UNTIL X > 8
+                       AFTER Y FROM 1 BY 1 UNTIL Y > 8
+                   GO TO LOAD-SAVED-EXIT.
+           PERFORM UNPACK-SAVE-RECORD VARYING X FROM 1 BY 1 UNTIL X > 8
+               AFTER Y FROM 1 BY 1 UNTIL Y > 8.
+           CLOSE SAVE-FILE.
+       LOAD-SAVED-EXIT.
+           EXIT.
+
+       UNPACK-SAVE-RECORD.
+           COMPUTE WS-SAVE-IDX = (X - 1) * 8 + Y.
+           MOVE SAVE-CELL (WS-SAVE-IDX) TO S (X, Y).
+
+       LOG-COMPUTER-MOVE.
+           IF MOVE-LOG-OPEN
+               COMPUTE LOG-GAME-NUM = WS-GAMES-PLAYED + 1
+               MOVE "COMPUTER" TO LOG-SOURCE
+               MOVE R1 TO LOG-FROM-X
+               MOVE R2 TO LOG-FROM-Y
+               MOVE R3 TO LOG-TO-X
+               MOVE R4 TO LOG-TO-Y
+               IF ABS1 = 2
+                   MOVE "YES" TO LOG-JUMP
+               ELSE
+                   MOVE "NO " TO LOG-JUMP
+               WRITE MOVE-LOG-RECORD.
+
+       LOG-PLAYER-MOVE.
+           IF MOVE-LOG-OPEN
+               COMPUTE LOG-GAME-NUM = WS-GAMES-PLAYED + 1
+               MOVE "PLAYER" TO LOG-SOURCE
+               MOVE E TO LOG-FROM-X
+               MOVE H TO LOG-FROM-Y
+               MOVE A TO LOG-TO-X
+               MOVE B TO LOG-TO-Y
+               IF ABS1 = 2
+                   MOVE "YES" TO LOG-JUMP
+               ELSE
+                   MOVE "NO " TO LOG-JUMP
+               WRITE MOVE-LOG-RECORD.
+
        DISP-ROW.
            MULTIPLY Y BY 2 GIVING J
            SUBTRACT J FROM 21 GIVING CRTLIN
@@ -365,11 +637,36 @@
                      WITH REVERSE-VIDEO.
 
        TEST-CELL.
-001556     IF S (L, M) = O-MAN OR S (L, M) = O-KING 
+001556     IF S (L, M) = O-MAN OR S (L, M) = O-KING
                MOVE 1 TO Z.
-001558     IF S (L, M) = X-MAN OR S (L, M) = X-KING 
+001558     IF S (L, M) = X-MAN OR S (L, M) = X-KING
                MOVE 1 TO T.
 
+       CHECK-PLAYER-JUMPS.
+           IF S (L, M) NOT > 0 GO TO CPJ-EXIT.
+           IF S (L, M) = O-MAN
+               MOVE 1 TO JD
+               PERFORM CHECK-PLAYER-JUMP-DIR THRU CPJD-EXIT
+                   VARYING JC FROM -1 BY 2 UNTIL JC > 1.
+           IF S (L, M) = O-KING
+               PERFORM CHECK-PLAYER-JUMP-DIR THRU CPJD-EXIT
+                   VARYING JC FROM -1 BY 2 UNTIL JC > 1
+                       AFTER JD FROM -1 BY 2 UNTIL JD > 1.
+       CPJ-EXIT.
+           EXIT.
+
+       CHECK-PLAYER-JUMP-DIR.
+           ADD L, JC GIVING JU
+           ADD M, JD GIVING JV
+           IF JU < 1 OR JU > 8 OR JV < 1 OR JV > 8 GO TO CPJD-EXIT.
+           IF S (JU, JV) NOT < 0 GO TO CPJD-EXIT.
+           COMPUTE JW = L + (JC * 2)
+           COMPUTE JX = M + (JD * 2)
+           IF JW < 1 OR JW > 8 OR JX < 1 OR JX > 8 GO TO CPJD-EXIT.
+           IF S (JW, JX) = EMPTY MOVE "Y" TO WS-HAS-JUMP.
+       CPJD-EXIT.
+           EXIT.
+
        DISP-CELL.
            MULTIPLY X BY 5 GIVING CRTCOL
            ADD 18 TO CRTCOL
