@@ -4,8 +4,48 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. GNUCOBOL.
        OBJECT-COMPUTER. GNUCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TALLY-FILE ASSIGN TO "TALLY.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-TALLY-STATUS.
+           SELECT LOG-FILE ASSIGN TO "GAME.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TALLY-FILE.
+       01  TALLY-LINE.
+           05  TALLY-COMPUTER-WINS         PIC 9(5).
+           05  FILLER                      PIC X.
+           05  TALLY-PLAYER-WINS           PIC 9(5).
+           05  FILLER                      PIC X.
+           05  TALLY-DRAWS                 PIC 9(5).
+       FD  LOG-FILE.
+       01  LOG-LINE.
+           05  LOG-MOVE-NUM                PIC 999.
+           05  FILLER                      PIC X VALUE SPACE.
+           05  LOG-SOURCE                  PIC X(8).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  LOG-CELL                    PIC 999.
        WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS                   PIC XX.
+       01  WS-LOG-OPEN-OK                  PIC X VALUE "N".
+           88  LOG-FILE-OPEN                VALUE "Y".
+       01  WS-MOVE-NUM                     PIC 999 VALUE ZERO.
+       01  WS-LAST-CELL                    PIC 999 VALUE ZERO.
+       01  WS-TALLY-STATUS                 PIC XX.
+       01  WS-COMPUTER-WINS                PIC 9(5) VALUE ZERO.
+       01  WS-PLAYER-WINS                  PIC 9(5) VALUE ZERO.
+       01  WS-DRAWS                        PIC 9(5) VALUE ZERO.
+       01  WS-SEED                         PIC 9(8) VALUE ZERO.
+       01  WS-RANDOM                       USAGE COMP-2.
+       01  WS-DIFFICULTY                   PIC X VALUE "H".
+           88  EASY-MODE                   VALUE "E" "e".
+       01  WS-RANDOM-MOVE-OK               PIC X VALUE "N".
+           88  RANDOM-MOVE-MADE            VALUE "Y".
+       01  WS-TWO-PLAYER                   PIC X VALUE "N".
+           88  TWO-PLAYER-MODE             VALUE "Y" "y".
        01  BOARD.
            10  S OCCURS 9             PIC S9.
        01  BOARD2D REDEFINES BOARD.
@@ -33,8 +73,43 @@
        77  P   PIC X.
        77  Q   PIC X.
 
+      * Generalized NxN, K-in-a-row board (request: board size > 3).
+      * The classic 3x3 BOARD/strategy above is untouched; WS-BOARD-SIZE
+      * of 3 always plays the classic game, anything else runs GEN-GAME.
+       01  WS-BOARD-SIZE                   PIC 99 VALUE 3.
+       01  WS-WIN-LENGTH                   PIC 99 VALUE 3.
+       01  GEN-BOARD.
+           05  GEN-ROW OCCURS 10 TIMES.
+               10  GEN-CELL OCCURS 10 TIMES PIC S9.
+       01  GR                              PIC 99.
+       01  GC                              PIC 99.
+       01  GEN-ROW-INPUT                   PIC 99.
+       01  GEN-COL-INPUT                   PIC 99.
+       01  GEN-MARK                        PIC S9.
+       01  GEN-RUN-LEN                     PIC 99.
+       01  GEN-SCORE                       PIC 99.
+       01  GEN-DR                          PIC S9.
+       01  GEN-DC                          PIC S9.
+       01  GEN-TRY-ROW                     PIC S99.
+       01  GEN-TRY-COL                     PIC S99.
+       01  GEN-BEST-ROW                    PIC 99 VALUE ZERO.
+       01  GEN-BEST-COL                    PIC 99 VALUE ZERO.
+       01  GEN-LAST-ROW                    PIC 99.
+       01  GEN-LAST-COL                    PIC 99.
+       01  GEN-LAST-MARK                   PIC S9.
+       01  GEN-WINNER                      PIC S9 VALUE ZERO.
+       01  GEN-DONE                        PIC X VALUE "N".
+           88  GEN-GAME-OVER               VALUE "Y".
+
        PROCEDURE DIVISION.
        TICTACTOE.
+           PERFORM READ-TALLY THRU READ-TALLY-EXIT.
+           MOVE ZERO TO WS-MOVE-NUM.
+           OPEN OUTPUT LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "WARNING: COULD NOT OPEN GAME LOG FILE"
+           ELSE
+               MOVE "Y" TO WS-LOG-OPEN-OK.
            MOVE ZEROS TO BOARD.
            MOVE "   !   !    " TO ROW-DISPLAY.
            DISPLAY "              TIC-TAC-TOE".
@@ -51,21 +126,58 @@
            DISPLAY SPACE.
            DISPLAY "DO YOU WANT 'X' OR 'O'?" WITH NO ADVANCING.
            ACCEPT C.
+           DISPLAY "TWO PLAYER MODE -- BOTH SIDES HUMAN? (Y/N)"
+               WITH NO ADVANCING.
+           ACCEPT WS-TWO-PLAYER.
+           IF NOT TWO-PLAYER-MODE
+               DISPLAY "EASY OR HARD? (E/H)" WITH NO ADVANCING
+               ACCEPT WS-DIFFICULTY
+           END-IF.
+           ACCEPT WS-SEED FROM TIME.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM(WS-SEED).
+           DISPLAY "BOARD SIZE (3-10, 3 = CLASSIC)?" WITH NO ADVANCING.
+           ACCEPT WS-BOARD-SIZE.
+           IF WS-BOARD-SIZE < 3 OR WS-BOARD-SIZE > 10
+               MOVE 3 TO WS-BOARD-SIZE.
+           IF WS-BOARD-SIZE = 3
+               MOVE 3 TO WS-WIN-LENGTH
+           ELSE
+               DISPLAY "HOW MANY IN A ROW TO WIN?" WITH NO ADVANCING
+               ACCEPT WS-WIN-LENGTH
+               IF WS-WIN-LENGTH < 3 OR WS-WIN-LENGTH > WS-BOARD-SIZE
+                   MOVE 4 TO WS-WIN-LENGTH.
+           IF WS-BOARD-SIZE NOT = 3
+               IF C = "X" OR "x"
+                   MOVE "X" TO P
+                   MOVE "O" TO Q
+               ELSE
+                   MOVE "O" TO P
+                   MOVE "X" TO Q
+               END-IF
+               GO TO GEN-GAME.
            IF C = "X" OR "x" GO TO PLAYER-IS-X.
            MOVE "O" TO P.
            MOVE "X" TO Q.
        NEXT-ROUND.
+           IF TWO-PLAYER-MODE GO TO ASK-PLAYER-2.
            MOVE COMP-MARK TO G.
            MOVE OPPO-MARK TO H.
+           IF EASY-MODE
+               COMPUTE WS-RANDOM = FUNCTION RANDOM
+               IF WS-RANDOM < 0.5
+                   PERFORM TRY-RANDOM-MOVE
+                   IF RANDOM-MOVE-MADE GO TO DISP-COMP-MOVE.
       * Is center occupied?
            IF S(5) = UNOCCUPIED
                MOVE COMP-MARK TO S (5)
+               MOVE 5 TO WS-LAST-CELL
                GO TO DISP-COMP-MOVE.
       * Is center mine?
            IF S(5) <> OPPO-MARK GO TO LIN106.
       * Is top left occupied?
            IF S(1) <> UNOCCUPIED GO TO LIN110.
            MOVE COMP-MARK TO S(1).
+           MOVE 1 TO WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        LIN106.
            IF S(2) = OPPO-MARK AND S(1) = UNOCCUPIED
@@ -100,18 +212,21 @@
            IF S(J + 2) <> G GO TO LIN135.
            IF S(J + 1) <> UNOCCUPIED GO TO LIN150.
            MOVE COMP-MARK TO S(J + 1).
+           ADD J 1 GIVING WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        LIN130.
            IF S(J) = H GO TO LIN150.
            IF S(J + 1) <> G GO TO LIN150.
            IF S(J + 2) <> G GO TO LIN150.
            MOVE COMP-MARK TO S(J).
+           MOVE J TO WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
       * Take last in row
        LIN135.
            IF S(J + 1) <> G GO TO LIN150.
            IF S(J + 2) <> UNOCCUPIED GO TO LIN150.
            MOVE COMP-MARK TO S(J + 2).
+           ADD J 2 GIVING WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
       * Take middle in column if top and bottom not taken
        LIN150.
@@ -119,6 +234,7 @@
            IF S(K + 6) <> G GO TO LIN165.
            IF S(K + 3) <> UNOCCUPIED GO TO LIN170.
            MOVE COMP-MARK TO S(K + 3).
+           ADD K 3 GIVING WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
       * Take top in column
        LIN160.
@@ -126,17 +242,20 @@
            IF S(K + 3) <> G GO TO LIN170.
            IF S(K + 6) <> G GO TO LIN170.
            MOVE COMP-MARK TO S(K).
+           MOVE K TO WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        LIN165.
            IF S(K + 3) <> G GO TO LIN170.
            IF S(K + 6) <> UNOCCUPIED GO TO LIN170.
            MOVE COMP-MARK TO S(K + 6).
+           ADD K 6 GIVING WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        LIN170.
            GO TO LIN450.
        LIN171.
            IF S(3) = G AND S(7) = UNOCCUPIED
                MOVE COMP-MARK TO S(7)
+               MOVE 7 TO WS-LAST-CELL
                GO TO DISP-COMP-MOVE.
            IF S(9) = G AND S(1) = UNOCCUPIED GO TO TAKE-CELL-1.
            IF S(7) = G AND S(3) = UNOCCUPIED GO TO TAKE-CELL-3.
@@ -147,6 +266,16 @@
                MOVE COMP-MARK TO H
                GO TO LIN110.
            IF S(9) = OPPO-MARK AND S(3) = UNOCCUPIED GO TO MAYBE-CELL-3.
+       TRY-RANDOM-MOVE.
+           MOVE "N" TO WS-RANDOM-MOVE-OK.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM.
+           COMPUTE I = FUNCTION INTEGER(WS-RANDOM * 9) + 1.
+           IF S(I) = UNOCCUPIED
+               MOVE COMP-MARK TO S(I)
+               MOVE I TO WS-LAST-CELL
+               MOVE "Y" TO WS-RANDOM-MOVE-OK.
+           IF RANDOM-MOVE-MADE GO TO DISP-COMP-MOVE.
+
       * Take first non-empty cell larger than 1
        FIND-FREE.
            MOVE 2 TO I.
@@ -157,19 +286,24 @@
                    GO TO NEXT-FREE-CELL
                ELSE
                    MOVE COMP-MARK TO S(I)
+                   MOVE I TO WS-LAST-CELL
                    GO TO DISP-COMP-MOVE.
        TAKE-CELL-1.
            MOVE COMP-MARK TO S(1).
+           MOVE 1 TO WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        MAYBE-CELL-3.
            IF S(1) = OPPO-MARK GO TO FIND-FREE.
        TAKE-CELL-3.
            MOVE COMP-MARK TO S(3).
+           MOVE 3 TO WS-LAST-CELL.
            GO TO DISP-COMP-MOVE.
        TAKE-CELL-9.
            MOVE COMP-MARK TO S(9).
+           MOVE 9 TO WS-LAST-CELL.
 
        DISP-COMP-MOVE.
+           PERFORM LOG-COMPUTER-MOVE.
            DISPLAY SPACE.
            DISPLAY "THE COMPUTER MOVES TO...".
            PERFORM PRINT-BOARD THRU PRINT-BOARD-EXIT.
@@ -205,9 +339,34 @@
        MARK-CHOICE.
            MOVE OPPO-MARK TO G.
            MOVE OPPO-MARK TO S(M).
+           MOVE M TO WS-LAST-CELL.
+           PERFORM LOG-PLAYER-MOVE.
            PERFORM PRINT-BOARD THRU PRINT-BOARD-EXIT.
            GO TO NEXT-ROUND.
 
+      * Two-player (hot-seat) mode: the COMP-MARK side is also a human,
+      * taking their turn at the same console.
+       ASK-PLAYER-2.
+           DISPLAY SPACE.
+           DISPLAY "PLAYER 2 - WHERE DO YOU MOVE? (0 = END)"
+               WITH NO ADVANCING.
+           ACCEPT M.
+           IF M = 0 THEN
+               DISPLAY "THANKS FOR THE GAME."
+               GO TO END-GAME.
+           IF S(M) = UNOCCUPIED GO TO MARK-CHOICE-2.
+           DISPLAY "THAT SQUARE IS OCCUPIED.".
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           GO TO ASK-PLAYER-2.
+       MARK-CHOICE-2.
+           MOVE COMP-MARK TO G.
+           MOVE COMP-MARK TO S(M).
+           MOVE M TO WS-LAST-CELL.
+           PERFORM LOG-PLAYER2-MOVE.
+           PERFORM PRINT-BOARD THRU PRINT-BOARD-EXIT.
+           GO TO ASK-PLAYER.
+
        PRINT-BOARD.
            DISPLAY SPACE.
            PERFORM PRINT-ROW VARYING J FROM 1 BY 1 UNTIL J > 3.
@@ -266,6 +425,9 @@
            ADD 1 TO I
            IF I NOT > 9 GO TO CHECK-NEXT-CELL.
            DISPLAY "IT'S A DRAW. THANK YOU.".
+           ADD 1 TO WS-DRAWS.
+           PERFORM WRITE-TALLY THRU WRITE-TALLY-EXIT.
+           PERFORM DISPLAY-SCORE.
            GO TO END-GAME.
       * There are still empty cells.
        PRINT-BOARD-EXIT.
@@ -274,9 +436,402 @@
        WIN-DIAGONAL.
            IF G = COMP-MARK GO TO COMPUTER-WIN.
        PLAYER-WIN.
-           DISPLAY "YOU BEAT ME!! GOOD GAME.".
+           IF TWO-PLAYER-MODE
+               DISPLAY "PLAYER 1 WINS!!"
+           ELSE
+               DISPLAY "YOU BEAT ME!! GOOD GAME."
+           END-IF.
+           ADD 1 TO WS-PLAYER-WINS.
+           PERFORM WRITE-TALLY THRU WRITE-TALLY-EXIT.
+           PERFORM DISPLAY-SCORE.
            GO TO END-GAME.
        COMPUTER-WIN.
-           DISPLAY "I WIN, TURKEY!!!".
+           IF TWO-PLAYER-MODE
+               DISPLAY "PLAYER 2 WINS!!"
+           ELSE
+               DISPLAY "I WIN, TURKEY!!!"
+           END-IF.
+           ADD 1 TO WS-COMPUTER-WINS.
+           PERFORM WRITE-TALLY THRU WRITE-TALLY-EXIT.
+           PERFORM DISPLAY-SCORE.
        END-GAME.
+           IF LOG-FILE-OPEN
+               CLOSE LOG-FILE.
            STOP RUN.
+
+       READ-TALLY.
+           MOVE ZERO TO WS-COMPUTER-WINS.
+           MOVE ZERO TO WS-PLAYER-WINS.
+           MOVE ZERO TO WS-DRAWS.
+           OPEN INPUT TALLY-FILE.
+           IF WS-TALLY-STATUS <> "00" GO TO READ-TALLY-EXIT.
+           READ TALLY-FILE
+               AT END GO TO READ-TALLY-CLOSE.
+           MOVE TALLY-COMPUTER-WINS TO WS-COMPUTER-WINS.
+           MOVE TALLY-PLAYER-WINS TO WS-PLAYER-WINS.
+           MOVE TALLY-DRAWS TO WS-DRAWS.
+       READ-TALLY-CLOSE.
+           CLOSE TALLY-FILE.
+       READ-TALLY-EXIT.
+           EXIT.
+
+       WRITE-TALLY.
+           MOVE WS-COMPUTER-WINS TO TALLY-COMPUTER-WINS.
+           MOVE WS-PLAYER-WINS TO TALLY-PLAYER-WINS.
+           MOVE WS-DRAWS TO TALLY-DRAWS.
+           OPEN OUTPUT TALLY-FILE.
+           IF WS-TALLY-STATUS <> "00"
+               DISPLAY "WARNING: COULD NOT SAVE SCORE TALLY"
+               GO TO WRITE-TALLY-EXIT.
+           WRITE TALLY-LINE.
+           CLOSE TALLY-FILE.
+       WRITE-TALLY-EXIT.
+           EXIT.
+
+       DISPLAY-SCORE.
+           DISPLAY SPACE.
+           DISPLAY "SCOREBOARD -- COMPUTER: " WS-COMPUTER-WINS
+               "  YOU: " WS-PLAYER-WINS "  DRAWS: " WS-DRAWS.
+
+       LOG-PLAYER-MOVE.
+           ADD 1 TO WS-MOVE-NUM.
+           IF LOG-FILE-OPEN
+               MOVE SPACE TO LOG-LINE
+               MOVE WS-MOVE-NUM TO LOG-MOVE-NUM
+               MOVE "PLAYER" TO LOG-SOURCE
+               MOVE WS-LAST-CELL TO LOG-CELL
+               WRITE LOG-LINE.
+
+       LOG-COMPUTER-MOVE.
+           ADD 1 TO WS-MOVE-NUM.
+           IF LOG-FILE-OPEN
+               MOVE SPACE TO LOG-LINE
+               MOVE WS-MOVE-NUM TO LOG-MOVE-NUM
+               MOVE "COMPUTER" TO LOG-SOURCE
+               MOVE WS-LAST-CELL TO LOG-CELL
+               WRITE LOG-LINE.
+
+       LOG-PLAYER2-MOVE.
+           ADD 1 TO WS-MOVE-NUM.
+           IF LOG-FILE-OPEN
+               MOVE SPACE TO LOG-LINE
+               MOVE WS-MOVE-NUM TO LOG-MOVE-NUM
+               MOVE "PLAYER2" TO LOG-SOURCE
+               MOVE WS-LAST-CELL TO LOG-CELL
+               WRITE LOG-LINE.
+
+      *****************************************************************
+      * Generalized NxN board, K-in-a-row win condition.
+      *****************************************************************
+       GEN-GAME.
+           PERFORM GEN-INIT-BOARD THRU GEN-IB-EXIT.
+           MOVE "N" TO GEN-DONE.
+           MOVE ZERO TO GEN-WINNER.
+       GEN-LOOP.
+           PERFORM GEN-PRINT-BOARD THRU GEN-PB-EXIT.
+           PERFORM GEN-ASK-PLAYER THRU GEN-AP-EXIT.
+           IF GEN-GAME-OVER GO TO GEN-END.
+           COMPUTE WS-LAST-CELL = (GEN-LAST-ROW - 1) * WS-BOARD-SIZE
+                   + GEN-LAST-COL.
+           PERFORM LOG-PLAYER-MOVE.
+           PERFORM GEN-CHECK-WIN.
+           IF GEN-WINNER NOT = ZERO GO TO GEN-GAME-OVER-CHECK.
+           PERFORM GEN-CHECK-DRAW THRU GEN-CD2-EXIT.
+           IF GEN-GAME-OVER GO TO GEN-GAME-OVER-CHECK.
+           IF TWO-PLAYER-MODE
+               PERFORM GEN-PRINT-BOARD THRU GEN-PB-EXIT
+               PERFORM GEN-ASK-PLAYER-2 THRU GEN-AP2-EXIT
+               IF GEN-GAME-OVER GO TO GEN-END
+           ELSE
+               PERFORM GEN-COMPUTER-MOVE
+           END-IF.
+           COMPUTE WS-LAST-CELL = (GEN-LAST-ROW - 1) * WS-BOARD-SIZE
+                   + GEN-LAST-COL.
+           IF TWO-PLAYER-MODE
+               PERFORM LOG-PLAYER2-MOVE
+           ELSE
+               PERFORM LOG-COMPUTER-MOVE
+           END-IF.
+           PERFORM GEN-CHECK-WIN.
+           IF GEN-WINNER NOT = ZERO GO TO GEN-GAME-OVER-CHECK.
+           PERFORM GEN-CHECK-DRAW THRU GEN-CD2-EXIT.
+           IF GEN-GAME-OVER GO TO GEN-GAME-OVER-CHECK.
+           GO TO GEN-LOOP.
+       GEN-GAME-OVER-CHECK.
+           PERFORM GEN-PRINT-BOARD THRU GEN-PB-EXIT.
+           IF GEN-WINNER = COMP-MARK
+               IF TWO-PLAYER-MODE
+                   DISPLAY "PLAYER 2 WINS!!"
+               ELSE
+                   DISPLAY "I WIN, TURKEY!!!"
+               END-IF
+               ADD 1 TO WS-COMPUTER-WINS
+           ELSE
+               IF GEN-WINNER = OPPO-MARK
+                   IF TWO-PLAYER-MODE
+                       DISPLAY "PLAYER 1 WINS!!"
+                   ELSE
+                       DISPLAY "YOU BEAT ME!! GOOD GAME."
+                   END-IF
+                   ADD 1 TO WS-PLAYER-WINS
+               ELSE
+                   DISPLAY "IT'S A DRAW. THANK YOU."
+                   ADD 1 TO WS-DRAWS
+               END-IF
+           END-IF.
+           PERFORM WRITE-TALLY THRU WRITE-TALLY-EXIT.
+           PERFORM DISPLAY-SCORE.
+       GEN-END.
+           GO TO END-GAME.
+
+       GEN-INIT-BOARD.
+           MOVE 1 TO GR.
+       GEN-IB-ROW-LOOP.
+           IF GR > WS-BOARD-SIZE GO TO GEN-IB-EXIT.
+           MOVE 1 TO GC.
+       GEN-IB-COL-LOOP.
+           IF GC > WS-BOARD-SIZE GO TO GEN-IB-NEXT-ROW.
+           MOVE UNOCCUPIED TO GEN-CELL(GR, GC).
+           ADD 1 TO GC.
+           GO TO GEN-IB-COL-LOOP.
+       GEN-IB-NEXT-ROW.
+           ADD 1 TO GR.
+           GO TO GEN-IB-ROW-LOOP.
+       GEN-IB-EXIT.
+           EXIT.
+
+       GEN-PRINT-BOARD.
+           DISPLAY SPACE.
+           MOVE 1 TO GR.
+       GEN-PB-ROW-LOOP.
+           IF GR > WS-BOARD-SIZE GO TO GEN-PB-EXIT.
+           MOVE 1 TO GC.
+       GEN-PB-COL-LOOP.
+           IF GC > WS-BOARD-SIZE GO TO GEN-PB-ROW-DONE.
+           IF GEN-CELL(GR, GC) = COMP-MARK
+               DISPLAY " " Q " " WITH NO ADVANCING.
+           IF GEN-CELL(GR, GC) = OPPO-MARK
+               DISPLAY " " P " " WITH NO ADVANCING.
+           IF GEN-CELL(GR, GC) = UNOCCUPIED
+               DISPLAY " . " WITH NO ADVANCING.
+           ADD 1 TO GC.
+           GO TO GEN-PB-COL-LOOP.
+       GEN-PB-ROW-DONE.
+           DISPLAY SPACE.
+           ADD 1 TO GR.
+           GO TO GEN-PB-ROW-LOOP.
+       GEN-PB-EXIT.
+           EXIT.
+
+       GEN-ASK-PLAYER.
+           DISPLAY SPACE.
+           DISPLAY "ENTER ROW (1-" WS-BOARD-SIZE ") OR 0 TO END:"
+               WITH NO ADVANCING.
+           ACCEPT GEN-ROW-INPUT.
+           IF GEN-ROW-INPUT = ZERO
+               DISPLAY "THANKS FOR THE GAME."
+               MOVE "Y" TO GEN-DONE
+               GO TO GEN-AP-EXIT.
+           DISPLAY "ENTER COLUMN (1-" WS-BOARD-SIZE "):"
+               WITH NO ADVANCING.
+           ACCEPT GEN-COL-INPUT.
+           IF GEN-ROW-INPUT < 1 OR GEN-ROW-INPUT > WS-BOARD-SIZE
+                   OR GEN-COL-INPUT < 1 OR GEN-COL-INPUT > WS-BOARD-SIZE
+               DISPLAY "OUT OF RANGE."
+               GO TO GEN-ASK-PLAYER.
+           IF GEN-CELL(GEN-ROW-INPUT, GEN-COL-INPUT) NOT = UNOCCUPIED
+               DISPLAY "THAT SQUARE IS OCCUPIED."
+               GO TO GEN-ASK-PLAYER.
+           MOVE OPPO-MARK TO GEN-CELL(GEN-ROW-INPUT, GEN-COL-INPUT).
+           MOVE GEN-ROW-INPUT TO GEN-LAST-ROW.
+           MOVE GEN-COL-INPUT TO GEN-LAST-COL.
+           MOVE OPPO-MARK TO GEN-LAST-MARK.
+       GEN-AP-EXIT.
+           EXIT.
+
+      * Two-player (hot-seat) mode: player 2's turn on the generalized
+      * board, same console, taking the COMP-MARK side.
+       GEN-ASK-PLAYER-2.
+           DISPLAY SPACE.
+           DISPLAY "PLAYER 2 - ENTER ROW (1-" WS-BOARD-SIZE
+               ") OR 0 TO END:" WITH NO ADVANCING.
+           ACCEPT GEN-ROW-INPUT.
+           IF GEN-ROW-INPUT = ZERO
+               DISPLAY "THANKS FOR THE GAME."
+               MOVE "Y" TO GEN-DONE
+               GO TO GEN-AP2-EXIT.
+           DISPLAY "PLAYER 2 - ENTER COLUMN (1-" WS-BOARD-SIZE "):"
+               WITH NO ADVANCING.
+           ACCEPT GEN-COL-INPUT.
+           IF GEN-ROW-INPUT < 1 OR GEN-ROW-INPUT > WS-BOARD-SIZE
+                   OR GEN-COL-INPUT < 1 OR GEN-COL-INPUT > WS-BOARD-SIZE
+               DISPLAY "OUT OF RANGE."
+               GO TO GEN-ASK-PLAYER-2.
+           IF GEN-CELL(GEN-ROW-INPUT, GEN-COL-INPUT) NOT = UNOCCUPIED
+               DISPLAY "THAT SQUARE IS OCCUPIED."
+               GO TO GEN-ASK-PLAYER-2.
+           MOVE COMP-MARK TO GEN-CELL(GEN-ROW-INPUT, GEN-COL-INPUT).
+           MOVE GEN-ROW-INPUT TO GEN-LAST-ROW.
+           MOVE GEN-COL-INPUT TO GEN-LAST-COL.
+           MOVE COMP-MARK TO GEN-LAST-MARK.
+       GEN-AP2-EXIT.
+           EXIT.
+
+      * Longest run of GEN-MARK through (GR,GC) in one direction and
+      * its opposite, inclusive of the origin cell.
+       GEN-COUNT-DIR.
+           MOVE 1 TO GEN-RUN-LEN.
+           MOVE GR TO GEN-TRY-ROW.
+           MOVE GC TO GEN-TRY-COL.
+       GEN-CD-FORWARD.
+           ADD GEN-DR TO GEN-TRY-ROW.
+           ADD GEN-DC TO GEN-TRY-COL.
+           IF GEN-TRY-ROW < 1 OR GEN-TRY-ROW > WS-BOARD-SIZE
+                   OR GEN-TRY-COL < 1 OR GEN-TRY-COL > WS-BOARD-SIZE
+               GO TO GEN-CD-BACK-SETUP.
+           IF GEN-CELL(GEN-TRY-ROW, GEN-TRY-COL) NOT = GEN-MARK
+               GO TO GEN-CD-BACK-SETUP.
+           ADD 1 TO GEN-RUN-LEN.
+           GO TO GEN-CD-FORWARD.
+       GEN-CD-BACK-SETUP.
+           MOVE GR TO GEN-TRY-ROW.
+           MOVE GC TO GEN-TRY-COL.
+       GEN-CD-BACKWARD.
+           SUBTRACT GEN-DR FROM GEN-TRY-ROW.
+           SUBTRACT GEN-DC FROM GEN-TRY-COL.
+           IF GEN-TRY-ROW < 1 OR GEN-TRY-ROW > WS-BOARD-SIZE
+                   OR GEN-TRY-COL < 1 OR GEN-TRY-COL > WS-BOARD-SIZE
+               GO TO GEN-CD-EXIT.
+           IF GEN-CELL(GEN-TRY-ROW, GEN-TRY-COL) NOT = GEN-MARK
+               GO TO GEN-CD-EXIT.
+           ADD 1 TO GEN-RUN-LEN.
+           GO TO GEN-CD-BACKWARD.
+       GEN-CD-EXIT.
+           EXIT.
+
+      * Longest run of GEN-MARK through (GR,GC) across all 4 lines.
+      * Returns the answer in GEN-RUN-LEN.
+       GEN-MAX-RUN-AT.
+           MOVE ZERO TO GEN-SCORE.
+           MOVE ZERO TO GEN-DR.
+           MOVE 1 TO GEN-DC.
+           PERFORM GEN-COUNT-DIR THRU GEN-CD-EXIT.
+           IF GEN-RUN-LEN > GEN-SCORE MOVE GEN-RUN-LEN TO GEN-SCORE.
+           MOVE 1 TO GEN-DR.
+           MOVE ZERO TO GEN-DC.
+           PERFORM GEN-COUNT-DIR THRU GEN-CD-EXIT.
+           IF GEN-RUN-LEN > GEN-SCORE MOVE GEN-RUN-LEN TO GEN-SCORE.
+           MOVE 1 TO GEN-DR.
+           MOVE 1 TO GEN-DC.
+           PERFORM GEN-COUNT-DIR THRU GEN-CD-EXIT.
+           IF GEN-RUN-LEN > GEN-SCORE MOVE GEN-RUN-LEN TO GEN-SCORE.
+           MOVE 1 TO GEN-DR.
+           MOVE -1 TO GEN-DC.
+           PERFORM GEN-COUNT-DIR THRU GEN-CD-EXIT.
+           IF GEN-RUN-LEN > GEN-SCORE MOVE GEN-RUN-LEN TO GEN-SCORE.
+           MOVE GEN-SCORE TO GEN-RUN-LEN.
+
+       GEN-CHECK-WIN.
+           MOVE GEN-LAST-ROW TO GR.
+           MOVE GEN-LAST-COL TO GC.
+           MOVE GEN-LAST-MARK TO GEN-MARK.
+           PERFORM GEN-MAX-RUN-AT.
+           IF GEN-RUN-LEN >= WS-WIN-LENGTH
+               MOVE GEN-LAST-MARK TO GEN-WINNER
+           ELSE
+               MOVE ZERO TO GEN-WINNER.
+
+       GEN-CHECK-DRAW.
+           IF GEN-WINNER NOT = ZERO GO TO GEN-CD2-EXIT.
+           MOVE 1 TO GR.
+       GEN-CD2-ROW-LOOP.
+           IF GR > WS-BOARD-SIZE GO TO GEN-CD2-ALL-FULL.
+           MOVE 1 TO GC.
+       GEN-CD2-COL-LOOP.
+           IF GC > WS-BOARD-SIZE GO TO GEN-CD2-NEXT-ROW.
+           IF GEN-CELL(GR, GC) = UNOCCUPIED GO TO GEN-CD2-EXIT.
+           ADD 1 TO GC.
+           GO TO GEN-CD2-COL-LOOP.
+       GEN-CD2-NEXT-ROW.
+           ADD 1 TO GR.
+           GO TO GEN-CD2-ROW-LOOP.
+       GEN-CD2-ALL-FULL.
+           MOVE "Y" TO GEN-DONE.
+       GEN-CD2-EXIT.
+           EXIT.
+
+      * Pick a winning move if one exists, else a blocking move, else
+      * a random open cell.
+       GEN-COMPUTER-MOVE.
+           MOVE ZERO TO GEN-BEST-ROW.
+           IF EASY-MODE
+               COMPUTE WS-RANDOM = FUNCTION RANDOM
+               IF WS-RANDOM < 0.5
+                   PERFORM GEN-PICK-RANDOM-CELL.
+           IF GEN-BEST-ROW = ZERO
+               PERFORM GEN-FIND-WIN-OR-BLOCK THRU GEN-FWB-EXIT.
+           IF GEN-BEST-ROW = ZERO PERFORM GEN-PICK-RANDOM-CELL.
+           MOVE COMP-MARK TO GEN-CELL(GEN-BEST-ROW, GEN-BEST-COL).
+           MOVE GEN-BEST-ROW TO GEN-LAST-ROW.
+           MOVE GEN-BEST-COL TO GEN-LAST-COL.
+           MOVE COMP-MARK TO GEN-LAST-MARK.
+
+       GEN-FIND-WIN-OR-BLOCK.
+           MOVE ZERO TO GEN-BEST-ROW.
+           MOVE ZERO TO GEN-BEST-COL.
+           MOVE 1 TO GR.
+       GEN-FWB-ROW-LOOP.
+           IF GR > WS-BOARD-SIZE GO TO GEN-FWB-CHECK-BLOCK.
+           MOVE 1 TO GC.
+       GEN-FWB-COL-LOOP.
+           IF GC > WS-BOARD-SIZE GO TO GEN-FWB-NEXT-ROW.
+           IF GEN-CELL(GR, GC) NOT = UNOCCUPIED GO TO GEN-FWB-NEXT-COL.
+           MOVE COMP-MARK TO GEN-CELL(GR, GC).
+           MOVE COMP-MARK TO GEN-MARK.
+           PERFORM GEN-MAX-RUN-AT.
+           MOVE UNOCCUPIED TO GEN-CELL(GR, GC).
+           IF GEN-RUN-LEN >= WS-WIN-LENGTH
+               MOVE GR TO GEN-BEST-ROW
+               MOVE GC TO GEN-BEST-COL
+               GO TO GEN-FWB-EXIT.
+       GEN-FWB-NEXT-COL.
+           ADD 1 TO GC.
+           GO TO GEN-FWB-COL-LOOP.
+       GEN-FWB-NEXT-ROW.
+           ADD 1 TO GR.
+           GO TO GEN-FWB-ROW-LOOP.
+       GEN-FWB-CHECK-BLOCK.
+           MOVE 1 TO GR.
+       GEN-FWB-BLK-ROW-LOOP.
+           IF GR > WS-BOARD-SIZE GO TO GEN-FWB-EXIT.
+           MOVE 1 TO GC.
+       GEN-FWB-BLK-COL-LOOP.
+           IF GC > WS-BOARD-SIZE GO TO GEN-FWB-BLK-NEXT-ROW.
+           IF GEN-CELL(GR, GC) NOT = UNOCCUPIED
+               GO TO GEN-FWB-BLK-NXT-COL.
+           MOVE OPPO-MARK TO GEN-CELL(GR, GC).
+           MOVE OPPO-MARK TO GEN-MARK.
+           PERFORM GEN-MAX-RUN-AT.
+           MOVE UNOCCUPIED TO GEN-CELL(GR, GC).
+           IF GEN-RUN-LEN >= WS-WIN-LENGTH
+               MOVE GR TO GEN-BEST-ROW
+               MOVE GC TO GEN-BEST-COL
+               GO TO GEN-FWB-EXIT.
+       GEN-FWB-BLK-NXT-COL.
+           ADD 1 TO GC.
+           GO TO GEN-FWB-BLK-COL-LOOP.
+       GEN-FWB-BLK-NEXT-ROW.
+           ADD 1 TO GR.
+           GO TO GEN-FWB-BLK-ROW-LOOP.
+       GEN-FWB-EXIT.
+           EXIT.
+
+       GEN-PICK-RANDOM-CELL.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM.
+           COMPUTE GEN-BEST-ROW = FUNCTION INTEGER(WS-RANDOM *
+                   WS-BOARD-SIZE) + 1.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM.
+           COMPUTE GEN-BEST-COL = FUNCTION INTEGER(WS-RANDOM *
+                   WS-BOARD-SIZE) + 1.
+           IF GEN-CELL(GEN-BEST-ROW, GEN-BEST-COL) NOT = UNOCCUPIED
+               GO TO GEN-PICK-RANDOM-CELL.
