@@ -8,7 +8,21 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
        OBJECT-COMPUTER. KAYPRO4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "HANOI.PRN"
+               FILE STATUS WS-PRINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  MOVE-LINE-RECORD.
+           05  ML-LABEL1                  PIC X(11).
+           05  ML-DISK                    PIC Z9.
+           05  ML-LABEL2                  PIC X(6).
+           05  ML-FROM                    PIC Z9.
+           05  ML-LABEL3                  PIC X(4).
+           05  ML-TO                      PIC Z9.
+           05  FILLER                     PIC X(40).
        WORKING-STORAGE SECTION.
        77  NUM-DISKS                   PIC 99 VALUE 5.
        77  N1                          PIC 99 USAGE COMP.
@@ -21,9 +35,89 @@
            10  D OCCURS 20             PIC 99 USAGE COMP.
        01  GAMESET.
            10  S OCCURS 20             PIC 99 USAGE COMP.
+       77  WS-PRINT-STATUS             PIC XX.
+       77  WS-PRINT-OPEN-OK            PIC X VALUE "Y".
+           88  PRINT-FILE-OPEN         VALUE "Y".
+       77  WS-MOVE-COUNT               PIC 9(8) VALUE 0.
+       77  WS-OPTIMAL-MOVES            PIC 9(8) VALUE 0.
+       77  WS-STEP-MODE                PIC X VALUE "N".
+           88  STEP-MODE               VALUE "Y" "y".
+       77  WS-DUMMY                    PIC X.
+       77  WS-MODE                     PIC X VALUE "N".
+           88  BATCH-MODE              VALUE "Y" "y".
+       77  WS-QUIET-MODE               PIC X VALUE "N".
+           88  QUIET-MODE              VALUE "Y".
+       77  WS-BATCH-MAX                PIC 99 VALUE 10.
+       77  WS-DISK-COUNT               PIC 99 VALUE 0.
        PROCEDURE DIVISION.
        HANOI.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN PRINT-FILE, STATUS=" WS-PRINT-STATUS
+               MOVE "N" TO WS-PRINT-OPEN-OK.
+           MOVE SPACES TO MOVE-LINE-RECORD.
+           MOVE "MOVE DISC  " TO ML-LABEL1.
+           MOVE " FROM " TO ML-LABEL2.
+           MOVE " TO " TO ML-LABEL3.
+           DISPLAY 'BATCH MODE -- RUN MULTIPLE DISK COUNTS? (Y/N) '
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           IF BATCH-MODE
+               PERFORM RUN-BATCH THRU RUN-BATCH-EXIT
+           ELSE
+               PERFORM RUN-SINGLE THRU RUN-SINGLE-EXIT.
+           IF PRINT-FILE-OPEN
+               CLOSE PRINT-FILE.
+           STOP RUN.
+
+       RUN-SINGLE.
+           MOVE "N" TO WS-QUIET-MODE.
+           DISPLAY 'ENTER NUMBER OF DISKS (1-19): ' WITH NO ADVANCING.
+           ACCEPT NUM-DISKS.
+           IF NUM-DISKS < 1 OR NUM-DISKS > 19
+               DISPLAY 'INVALID -- USING DEFAULT OF 5 DISKS.'
+               MOVE 5 TO NUM-DISKS.
+           DISPLAY 'STEP THROUGH EACH MOVE? (Y/N) ' WITH NO ADVANCING.
+           ACCEPT WS-STEP-MODE.
            DISPLAY 'TOWERS OF HANOI PUZZLE WITH ' NUM-DISKS ' DISKS.'.
+           PERFORM SOLVE-PUZZLE THRU SOLVE-EXIT.
+           DISPLAY 'TOWERS OF HANOI PUZZLE COMPLETED IN '
+               WS-MOVE-COUNT ' MOVES.'.
+           COMPUTE WS-OPTIMAL-MOVES = (2 ** NUM-DISKS) - 1.
+           IF WS-MOVE-COUNT = WS-OPTIMAL-MOVES
+               DISPLAY 'MATCHES THE THEORETICAL MINIMUM OF '
+                   WS-OPTIMAL-MOVES ' MOVES.'
+           ELSE
+               DISPLAY 'WARNING -- EXPECTED ' WS-OPTIMAL-MOVES
+                   ' MOVES, SOMETHING IS WRONG.'.
+       RUN-SINGLE-EXIT.
+           EXIT.
+
+       RUN-BATCH.
+           DISPLAY 'MAXIMUM DISK COUNT FOR BATCH (1-19)? '
+               WITH NO ADVANCING.
+           ACCEPT WS-BATCH-MAX.
+           IF WS-BATCH-MAX < 1 OR WS-BATCH-MAX > 19
+               MOVE 10 TO WS-BATCH-MAX.
+           MOVE "Y" TO WS-QUIET-MODE.
+           MOVE "N" TO WS-STEP-MODE.
+           MOVE 1 TO WS-DISK-COUNT.
+           DISPLAY 'DISKS   MOVES     OPTIMAL'.
+           PERFORM RUN-ONE-BATCH-SIZE
+               UNTIL WS-DISK-COUNT > WS-BATCH-MAX.
+       RUN-BATCH-EXIT.
+           EXIT.
+
+       RUN-ONE-BATCH-SIZE.
+           MOVE WS-DISK-COUNT TO NUM-DISKS.
+           PERFORM SOLVE-PUZZLE THRU SOLVE-EXIT.
+           COMPUTE WS-OPTIMAL-MOVES = (2 ** NUM-DISKS) - 1.
+           DISPLAY NUM-DISKS '       ' WS-MOVE-COUNT '       '
+               WS-OPTIMAL-MOVES.
+           ADD 1 TO WS-DISK-COUNT.
+
+       SOLVE-PUZZLE.
+           MOVE 0 TO WS-MOVE-COUNT.
            MOVE NUM-DISKS TO N1.
            ADD 1 TO N1.
            MOVE 1 TO I.
@@ -34,8 +128,8 @@
            MULTIPLY 2 BY I.
            SUBTRACT I FROM DIR.
            PERFORM MOVE-DISK THRU MOVE-END UNTIL I EQUAL N1.
-           DISPLAY 'TOWERS OF HANOI PUZZLE COMPLETED!'.
-           STOP RUN.
+       SOLVE-EXIT.
+           EXIT.
 
        INIT-PUZZLE.
            MOVE 1 TO D (I).
@@ -62,7 +156,21 @@
            MULTIPLY 3 BY MOD3.
            SUBTRACT MOD3 FROM TO-PEG.
            ADD 1 TO TO-PEG.
-           DISPLAY 'MOVE DISC ' I ' FROM ' D (I) ' TO ' TO-PEG.
+           ADD 1 TO WS-MOVE-COUNT.
+           IF NOT QUIET-MODE
+               DISPLAY 'MOVE DISC ' I ' FROM ' D (I) ' TO ' TO-PEG
+               MOVE I TO ML-DISK
+               MOVE D (I) TO ML-FROM
+               MOVE TO-PEG TO ML-TO
+               IF PRINT-FILE-OPEN
+                   WRITE MOVE-LINE-RECORD
+               END-IF
+               IF STEP-MODE
+                   DISPLAY 'PRESS ENTER TO CONTINUE...'
+                       WITH NO ADVANCING
+                   ACCEPT WS-DUMMY
+               END-IF
+           END-IF.
            MOVE TO-PEG TO D (I).
            MOVE 1 TO S (1).
            MOVE I TO TO-PEG.
