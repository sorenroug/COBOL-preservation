@@ -22,7 +22,25 @@ FILE-CONTROL.
     SELECT EMP-INPUT-FILE ASSIGN
     CDL2.FIL.
     SELECT EMP-REPORT-FILE ASSIGN
-    PRL2.FIL.
+    PRL2.FIL
+    ORGANIZATION INDEXED
+    ACCESS MODE DYNAMIC
+    RECORD KEY SSN-REPORT
+    FILE STATUS EMP-REPORT-STATUS.
+    SELECT EMP-EXCEPTION-FILE ASSIGN
+    CDL2X.FIL.
+    SELECT EMP-PRINT-FILE ASSIGN
+    PRT2.FIL.
+    SELECT EMP-CHECKPOINT-FILE ASSIGN
+    CKPT2.FIL
+    FILE STATUS WS-CHECKPOINT-STATUS.
+    SELECT SORT-WORK-FILE ASSIGN
+    SRTWK2.FIL.
+    SELECT EMP-SORTED-FILE ASSIGN
+    SRTL2.FIL.
+    SELECT EMP-AUDIT-FILE ASSIGN
+    AUDL2.FIL
+    FILE STATUS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 
@@ -45,6 +63,28 @@ FD  EMP-INPUT-FILE
         10  MID-2-SSN-INPUT               PIC X(2).
         10  LST-4-SSN-INPUT               PIC X(4).
     05  FILLER                            PIC X(23).
+SD  SORT-WORK-FILE.
+01  SORT-WORK-RECORD.
+    05  FILLER                            PIC X(8).
+    05  SORT-DEPT-NUM                     PIC XX.
+    05  FILLER                            PIC X(70).
+FD  EMP-SORTED-FILE
+      RECORD 1 TO 80
+      LABEL RECORDS
+      OMITTED.
+01  EMP-SORTED-RECORD.
+    05  FILLER                            PIC X(8).
+    05  DEPT-NUM-SORTED                   PIC XX.
+    05  FILLER                            PIC X(3).
+    05  NAME-SORTED.
+        10  FIRST-LETTER-SORTED           PIC X.
+        10  REST-OF-NAME-SORTED           PIC X(19).
+    05  FILLER                            PIC X(15).
+    05  SSN-SORTED.
+        10  FST-3-SSN-SORTED              PIC X(3).
+        10  MID-2-SSN-SORTED              PIC X(2).
+        10  LST-4-SSN-SORTED              PIC X(4).
+    05  FILLER                            PIC X(23).
 FD  EMP-REPORT-FILE
       LABEL RECORDS
       OMITTED.
@@ -66,11 +106,99 @@ FD  EMP-REPORT-FILE
     05  FILLER                            PIC X(10).
     05  DEPT-NUM-REPORT                   PIC XX.
     05  FILLER                            PIC X(6).
+FD  EMP-EXCEPTION-FILE
+      LABEL RECORDS
+      OMITTED.
+01  EMP-EXCEPTION-LINE.
+    05  EXCEPTION-INPUT-RECORD            PIC X(80).
+    05  EXCEPTION-REASON                  PIC X(30).
+FD  EMP-PRINT-FILE
+      LABEL RECORDS
+      OMITTED.
+01  EMP-PRINT-LINE                        PIC X(80).
+FD  EMP-CHECKPOINT-FILE
+      LABEL RECORDS
+      OMITTED.
+01  CHECKPOINT-RECORD.
+    05  CKPT-READ-COUNT                   PIC 9(6).
+    05  CKPT-PREV-DEPT                    PIC XX.
+    05  CKPT-DEPT-SUBTOTAL                PIC 9(5).
+    05  CKPT-TOTAL-COUNT                  PIC 9(5).
+FD  EMP-AUDIT-FILE
+      LABEL RECORDS
+      OMITTED.
+01  AUDIT-LINE.
+    05  AUDIT-RUN-DATE                    PIC 9(6).
+    05  FILLER                            PIC X(2) VALUE SPACE.
+    05  AUDIT-RUN-TIME                    PIC 9(8).
+    05  FILLER                            PIC X(2) VALUE SPACE.
+    05  AUDIT-OPERATOR                    PIC X(10).
+    05  FILLER                            PIC X(2) VALUE SPACE.
+    05  AUDIT-RECORD-COUNT                PIC 9(5).
+    05  FILLER                            PIC X(45) VALUE SPACE.
 
 WORKING-STORAGE SECTION.
 
 01  PROGRAM-INDICATORS.
     05  MORE-RECORDS  PIC X(3) VALUE 'YES'.
+    05  EMP-REPORT-STATUS         PIC XX VALUE '00'.
+    05  WS-WRITE-OK               PIC X VALUE 'Y'.
+    05  WS-EXCEPTION-REASON-TEXT PIC X(30) VALUE SPACES.
+
+01  CHECKPOINT-CONTROL.
+    05  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 50.
+    05  WS-READ-COUNT             PIC 9(6) VALUE ZERO.
+    05  WS-SKIP-COUNT             PIC 9(6) VALUE ZERO.
+    05  WS-CHECKPOINT-STATUS      PIC XX.
+    05  WS-CKPT-QUOTIENT          PIC 9(6).
+    05  WS-CKPT-REMAINDER         PIC 9(4).
+    05  WS-RESTARTING             PIC X VALUE 'N'.
+        88  IS-RESTARTING  VALUE 'Y'.
+    05  WS-RESTART-PREV-DEPT      PIC XX VALUE SPACE.
+    05  WS-RESTART-DEPT-SUBTOTAL  PIC 9(5) VALUE ZERO.
+    05  WS-RESTART-TOTAL-COUNT    PIC 9(5) VALUE ZERO.
+
+01  AUDIT-CONTROL.
+    05  WS-RUN-TIME               PIC 9(8).
+    05  WS-OPERATOR-ID            PIC X(10) VALUE SPACE.
+    05  WS-AUDIT-STATUS           PIC XX.
+
+01  DEPT-BREAK-CONTROL.
+    05  WS-PREV-DEPT              PIC XX VALUE SPACE.
+    05  WS-DEPT-SUBTOTAL          PIC 9(5) VALUE ZERO.
+    05  WS-FIRST-RECORD-SW        PIC X VALUE 'Y'.
+        88  FIRST-RECORD  VALUE 'Y'.
+
+01  DEPT-SUBTOTAL-LINE.
+    05  FILLER                            PIC X(5) VALUE 'DEPT '.
+    05  SUBTOTAL-DEPT                     PIC XX.
+    05  FILLER                            PIC X(8) VALUE ' TOTAL: '.
+    05  SUBTOTAL-COUNT                    PIC ZZZZ9.
+    05  FILLER                            PIC X(60) VALUE SPACE.
+
+01  DEPT-VALIDATION.
+    05  DEPT-NUM-CHECK                    PIC XX.
+        88  VALID-DEPARTMENT  VALUES '10', '20', '30', '40', '50'.
+
+01  PRINT-CONTROL.
+    05  WS-RUN-DATE                       PIC 9(6).
+    05  WS-TOTAL-COUNT                    PIC 9(5) VALUE ZERO.
+
+01  HDR-LINE-1.
+    05  FILLER                            PIC X(10) VALUE SPACE.
+    05  FILLER                            PIC X(20)
+            VALUE 'NEW EMPLOYEE REPORT'.
+    05  FILLER                            PIC X(50) VALUE SPACE.
+01  HDR-LINE-2.
+    05  FILLER                            PIC X(10)
+            VALUE 'RUN DATE: '.
+    05  HDR-RUN-DATE                      PIC 9(6).
+    05  FILLER                            PIC X(64) VALUE SPACE.
+01  TRAILER-LINE.
+    05  FILLER                            PIC X(20)
+            VALUE 'TOTAL NEW EMPLOYEES:'.
+    05  TRAILER-COUNT                     PIC ZZZZ9.
+    05  FILLER                            PIC X(55) VALUE SPACE.
 
 PROCEDURE DIVISION.
 
@@ -82,30 +210,164 @@ PROCEDURE DIVISION.
 *                                                            *
 **************************************************************
 A10-CR-EMP-LIST.
-    OPEN INPUT EMP-INPUT-FILE.
-    OPEN OUTPUT EMP-REPORT-FILE.
-    READ EMP-INPUT-FILE
+    PERFORM A06-READ-CHECKPOINT.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-DEPT-NUM
+        USING EMP-INPUT-FILE
+        GIVING EMP-SORTED-FILE.
+    OPEN INPUT EMP-SORTED-FILE.
+    OPEN OUTPUT EMP-CHECKPOINT-FILE.
+    IF IS-RESTARTING
+        OPEN I-O EMP-REPORT-FILE
+        OPEN EXTEND EMP-EXCEPTION-FILE
+        OPEN EXTEND EMP-PRINT-FILE
+    ELSE
+        OPEN OUTPUT EMP-REPORT-FILE
+        OPEN OUTPUT EMP-EXCEPTION-FILE
+        OPEN OUTPUT EMP-PRINT-FILE.
+    IF EMP-REPORT-STATUS NOT = '00'
+        DISPLAY 'CANNOT OPEN EMP-REPORT-FILE, STATUS=' EMP-REPORT-STATUS
+        STOP RUN.
+    ACCEPT WS-RUN-DATE FROM DATE.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    MOVE 'BATCH' TO WS-OPERATOR-ID.
+    PERFORM A08-OPEN-AUDIT-FILE.
+    IF NOT IS-RESTARTING
+        PERFORM A05-PRINT-HEADERS.
+    READ EMP-SORTED-FILE
          END
              MOVE 'NO ' TO MORE-RECORDS.
+    IF MORE-RECORDS NOT = 'NO '
+        ADD 1 TO WS-READ-COUNT.
+    PERFORM A07-SKIP-TO-CHECKPOINT
+          UNTIL WS-READ-COUNT >= WS-SKIP-COUNT OR MORE-RECORDS = 'NO '.
     PERFORM A20-FMT-PRT-RPT
           UNTIL MORE-RECORDS EQUAL 'NO '.
-    CLOSE EMP-INPUT-FILE.
+    IF NOT FIRST-RECORD
+        PERFORM A22-PRINT-DEPT-SUBTOTAL.
+    PERFORM A30-PRINT-TRAILER.
+    PERFORM A32-WRITE-AUDIT-RECORD.
+    PERFORM A38-CLEAR-CHECKPOINT.
+    CLOSE EMP-SORTED-FILE.
     CLOSE EMP-REPORT-FILE.
+    CLOSE EMP-EXCEPTION-FILE.
+    CLOSE EMP-PRINT-FILE.
+    CLOSE EMP-AUDIT-FILE.
     STOP RUN.
+A05-PRINT-HEADERS.
+    MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+    WRITE EMP-PRINT-LINE FROM HDR-LINE-1 AFTER ADVANCING 1.
+    WRITE EMP-PRINT-LINE FROM HDR-LINE-2 AFTER ADVANCING 1.
+A08-OPEN-AUDIT-FILE.
+    OPEN EXTEND EMP-AUDIT-FILE.
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT EMP-AUDIT-FILE.
+A32-WRITE-AUDIT-RECORD.
+    MOVE SPACE TO AUDIT-LINE.
+    MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+    MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+    MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+    MOVE WS-TOTAL-COUNT TO AUDIT-RECORD-COUNT.
+    WRITE AUDIT-LINE.
+A06-READ-CHECKPOINT.
+    MOVE ZERO TO WS-SKIP-COUNT.
+    OPEN INPUT EMP-CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = '00'
+        PERFORM A065-NEXT-CHECKPOINT-RECORD
+            UNTIL WS-CHECKPOINT-STATUS = '10'
+        CLOSE EMP-CHECKPOINT-FILE
+        IF WS-SKIP-COUNT > 0
+            MOVE 'Y' TO WS-RESTARTING
+            MOVE WS-RESTART-PREV-DEPT TO WS-PREV-DEPT
+            MOVE WS-RESTART-DEPT-SUBTOTAL TO WS-DEPT-SUBTOTAL
+            MOVE WS-RESTART-TOTAL-COUNT TO WS-TOTAL-COUNT
+            MOVE 'N' TO WS-FIRST-RECORD-SW.
+A065-NEXT-CHECKPOINT-RECORD.
+    READ EMP-CHECKPOINT-FILE
+        END
+            MOVE '10' TO WS-CHECKPOINT-STATUS.
+    IF WS-CHECKPOINT-STATUS NOT = '10'
+        MOVE CKPT-READ-COUNT TO WS-SKIP-COUNT
+        MOVE CKPT-PREV-DEPT TO WS-RESTART-PREV-DEPT
+        MOVE CKPT-DEPT-SUBTOTAL TO WS-RESTART-DEPT-SUBTOTAL
+        MOVE CKPT-TOTAL-COUNT TO WS-RESTART-TOTAL-COUNT.
+A07-SKIP-TO-CHECKPOINT.
+    READ EMP-SORTED-FILE
+        END
+            MOVE 'NO ' TO MORE-RECORDS.
+    IF MORE-RECORDS NOT = 'NO '
+        ADD 1 TO WS-READ-COUNT.
+A36-WRITE-CHECKPOINT.
+    MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+    MOVE WS-PREV-DEPT TO CKPT-PREV-DEPT.
+    MOVE WS-DEPT-SUBTOTAL TO CKPT-DEPT-SUBTOTAL.
+    MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT.
+    WRITE CHECKPOINT-RECORD.
+A38-CLEAR-CHECKPOINT.
+    CLOSE EMP-CHECKPOINT-FILE.
+    OPEN OUTPUT EMP-CHECKPOINT-FILE.
+    CLOSE EMP-CHECKPOINT-FILE.
 A20-FMT-PRT-RPT.
-    MOVE SPACE TO EMP-REPORT-LINE.
-    MOVE FIRST-LETTER-INPUT TO ID-FIRST-LETTER-REPORT.
-    MOVE LST-4-SSN-INPUT TO ID-2-5-DIGITS-REPORT.
-    MOVE DEPT-NUM-INPUT TO ID-DEPT-NUM-REPORT.
-    MOVE NAME-INPUT TO NAME-REPORT.
-    MOVE FST-3-SSN-INPUT TO FST-3-SSN-REPORT.
-    MOVE MID-2-SSN-INPUT TO MID-2-SSN-REPORT.
-    MOVE LST-4-SSN-INPUT TO LST-4-SSN-REPORT.
-    MOVE DEPT-NUM-INPUT TO DEPT-NUM-REPORT.
-    WRITE EMP-REPORT-LINE
-         AFTER ADVANCING 1.
-    READ EMP-INPUT-FILE
+    MOVE DEPT-NUM-SORTED TO DEPT-NUM-CHECK.
+    MOVE 'N' TO WS-WRITE-OK.
+    IF SSN-SORTED NOT NUMERIC OR NOT VALID-DEPARTMENT
+        MOVE 'N' TO WS-FIRST-RECORD-SW
+        PERFORM A25-WRITE-EXCEPTION
+    ELSE
+        PERFORM A21-WRITE-VALID-RECORD.
+    IF WS-WRITE-OK = 'Y'
+        WRITE EMP-PRINT-LINE FROM EMP-REPORT-LINE AFTER ADVANCING 1
+        ADD 1 TO WS-TOTAL-COUNT
+        ADD 1 TO WS-DEPT-SUBTOTAL.
+    READ EMP-SORTED-FILE
           END
             MOVE 'NO ' TO MORE-RECORDS.
+    IF MORE-RECORDS NOT = 'NO '
+        ADD 1 TO WS-READ-COUNT
+        DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+            GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+        IF WS-CKPT-REMAINDER = 0
+            PERFORM A36-WRITE-CHECKPOINT.
+A21-WRITE-VALID-RECORD.
+    IF NOT FIRST-RECORD AND DEPT-NUM-SORTED NOT = WS-PREV-DEPT
+        PERFORM A22-PRINT-DEPT-SUBTOTAL.
+    MOVE 'N' TO WS-FIRST-RECORD-SW.
+    MOVE DEPT-NUM-SORTED TO WS-PREV-DEPT.
+    MOVE SPACE TO EMP-REPORT-LINE.
+    MOVE FIRST-LETTER-SORTED TO ID-FIRST-LETTER-REPORT.
+    MOVE LST-4-SSN-SORTED TO ID-2-5-DIGITS-REPORT.
+    MOVE DEPT-NUM-SORTED TO ID-DEPT-NUM-REPORT.
+    MOVE NAME-SORTED TO NAME-REPORT.
+    MOVE FST-3-SSN-SORTED TO FST-3-SSN-REPORT.
+    MOVE MID-2-SSN-SORTED TO MID-2-SSN-REPORT.
+    MOVE LST-4-SSN-SORTED TO LST-4-SSN-REPORT.
+    MOVE DEPT-NUM-SORTED TO DEPT-NUM-REPORT.
+    MOVE 'Y' TO WS-WRITE-OK.
+    WRITE EMP-REPORT-LINE
+        INVALID KEY
+            MOVE 'DUPLICATE SSN' TO WS-EXCEPTION-REASON-TEXT
+            PERFORM A25-WRITE-EXCEPTION
+            MOVE 'N' TO WS-WRITE-OK.
+A22-PRINT-DEPT-SUBTOTAL.
+    MOVE SPACE TO DEPT-SUBTOTAL-LINE.
+    MOVE WS-PREV-DEPT TO SUBTOTAL-DEPT.
+    MOVE WS-DEPT-SUBTOTAL TO SUBTOTAL-COUNT.
+    WRITE EMP-PRINT-LINE FROM DEPT-SUBTOTAL-LINE AFTER ADVANCING 1.
+    MOVE ZERO TO WS-DEPT-SUBTOTAL.
+A25-WRITE-EXCEPTION.
+    MOVE SPACE TO EMP-EXCEPTION-LINE.
+    MOVE EMP-SORTED-RECORD TO EXCEPTION-INPUT-RECORD.
+    IF WS-EXCEPTION-REASON-TEXT NOT = SPACES
+        MOVE WS-EXCEPTION-REASON-TEXT TO EXCEPTION-REASON
+    ELSE
+        IF SSN-SORTED NOT NUMERIC
+            MOVE 'INVALID SSN' TO EXCEPTION-REASON
+        ELSE
+            MOVE 'INVALID DEPARTMENT CODE' TO EXCEPTION-REASON.
+    WRITE EMP-EXCEPTION-LINE.
+    MOVE SPACES TO WS-EXCEPTION-REASON-TEXT.
+A30-PRINT-TRAILER.
+    MOVE WS-TOTAL-COUNT TO TRAILER-COUNT.
+    WRITE EMP-PRINT-LINE FROM TRAILER-LINE AFTER ADVANCING 1.
 EOF
 
\ No newline at end of file
