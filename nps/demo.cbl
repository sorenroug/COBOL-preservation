@@ -18,8 +18,10 @@
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
      SELECT PRINT-FILE ASSIGN
-     PRT.FIL.
-     SELECT INPUT-FILE ASSIGN INP.FIL.
+     PRT.FIL
+     FILE STATUS WS-PRINT-STATUS.
+     SELECT INPUT-FILE ASSIGN INP.FIL
+     FILE STATUS WS-INPUT-STATUS.
  DATA DIVISION.
  FILE SECTION.
  FD  PRINT-FILE
@@ -36,16 +38,39 @@
  WORKING-STORAGE SECTION.
  01 A PIC 99.
  01 B PIC 99.
+ 01 WS-EOF-SW PIC X VALUE 'N'.
+   88 END-OF-INPUT VALUE 'Y'.
+ 01 WS-INPUT-STATUS PIC XX.
+ 01 WS-PRINT-STATUS PIC XX.
 
  PROCEDURE DIVISION.
  PARA-A.
+    OPEN INPUT INPUT-FILE.
+    IF WS-INPUT-STATUS NOT = '00'
+      DISPLAY 'CANNOT OPEN INPUT-FILE, STATUS=' WS-INPUT-STATUS
+      STOP RUN.
+    OPEN OUTPUT PRINT-FILE.
+    IF WS-PRINT-STATUS NOT = '00'
+      DISPLAY 'CANNOT OPEN PRINT-FILE, STATUS=' WS-PRINT-STATUS
+      CLOSE INPUT-FILE
+      STOP RUN.
+    MOVE SPACES TO OUTPUT-LINE.
+    MOVE 'SEQ-NUMBER  INFO' TO OUTPUT-LINE.
+    WRITE OUTPUT-LINE.
+    PERFORM PARA-READ-INPUT UNTIL END-OF-INPUT.
+    CLOSE INPUT-FILE.
     ACCEPT A.
     ACCEPT B.
     IF A EQUAL B
       PERFORM PARA-B
-    ELSE 
-      PERFORM PARA-C END-IF.
+    ELSE
+      IF A GREATER B
+        PERFORM PARA-D
+      ELSE
+        PERFORM PARA-C END-IF
+    END-IF.
     PERFORM PARA-B.
+    CLOSE PRINT-FILE.
     STOP RUN.
 
  PARA-B.
@@ -53,4 +78,18 @@
 
  PARA-C.
     DISPLAY B.
+
+ PARA-D.
+    DISPLAY A.
+    DISPLAY B.
+
+ PARA-READ-INPUT.
+    READ INPUT-FILE
+      AT END MOVE 'Y' TO WS-EOF-SW
+      NOT AT END
+        DISPLAY SEQ-NUMBER ' ' INFO
+        MOVE SPACES TO OUTPUT-LINE
+        MOVE INPUT-LINE TO OUTPUT-LINE
+        WRITE OUTPUT-LINE
+    END-READ.
 
\ No newline at end of file
